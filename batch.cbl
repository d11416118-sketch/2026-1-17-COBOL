@@ -0,0 +1,87 @@
+IDENTIFICATION DIVISION.
+      PROGRAM-ID. DAILY-BATCH.
+
+      ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> --- 今天要處理的交易清單，一行一筆，格式跟 API-DRINK 的指令列參數一樣 ---
+           SELECT TRANSACTION-FILE ASSIGN TO "transactions.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE.
+       01  TRANSACTION-LINE   PIC X(100).
+      *> [欄位] 一筆交易："D-ID D-NAME D-PHONE D-QTY"，跟 API-DRINK 的 CMD-LINE 同一套格式。
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF              PIC X(1) VALUE "N".
+      *> [開關] TRANSACTION-FILE 有沒有讀到底。
+       01  WS-CMD              PIC X(120).
+      *> [變數] 組給 CALL "SYSTEM" 執行的外部指令字串。
+       01  WS-TODAY            PIC 9(8).
+      *> [變數] 今天的日期 (YYYYMMDD)，交給 VIEW-ORDERS 結算「這一天」的帳，
+      *> 不是把所有日子的 orders.txt 都混在一起加總。
+       01  WS-BAD-CHAR-COUNT   PIC 9(4).
+      *> [變數] TRANSACTION-LINE 裡有幾個 shell 特殊字元。這行是要組進
+      *> CALL "SYSTEM" 指令字串的未經信任文字 (客人填的姓名/電話)，
+      *> 只要出現一個就代表有人想夾帶 shell 指令，整筆交易作廢、不執行。
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+      *> === 主流程指揮官：把今天每一筆交易餵給 API-DRINK，收完工再叫 VIEW-ORDERS 結帳 ===
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY.
+           OPEN INPUT TRANSACTION-FILE.
+           PERFORM UNTIL WS-EOF = "Y"
+               READ TRANSACTION-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       PERFORM RUN-ONE-SALE
+               END-READ
+           END-PERFORM.
+           CLOSE TRANSACTION-FILE.
+
+      *> [收尾] 今天的交易都跑完了 (orders.txt 也都補好了)，叫 VIEW-ORDERS 結算
+           PERFORM RUN-END-OF-DAY.
+
+           STOP RUN.
+
+       RUN-ONE-SALE.
+      *> === 任務：把這一行交易丟給 API-DRINK 處理 (印收據、查/存會員、補 orders.txt) ===
+      *> [防護] TRANSACTION-LINE 裡的姓名/電話是客人填的，還沒驗證過，
+      *> 直接串進 shell 指令字串會有指令注入風險，先擋掉危險字元再往下做。
+           MOVE 0 TO WS-BAD-CHAR-COUNT.
+           INSPECT TRANSACTION-LINE TALLYING WS-BAD-CHAR-COUNT
+               FOR ALL ";" ALL "&" ALL "|" ALL "`" ALL "$"
+                   ALL "(" ALL ")" ALL "<" ALL ">" ALL "\"
+                   ALL QUOTE ALL "'" ALL "*" ALL "?" ALL "~"
+                   ALL "#" ALL "!" ALL "{" ALL "}" ALL "["
+                   ALL "]" ALL "^".
+
+           IF WS-BAD-CHAR-COUNT > 0
+               DISPLAY "⚠️ 交易內容含危險字元，拒絕執行: "
+                       FUNCTION TRIM(TRANSACTION-LINE)
+           ELSE
+               MOVE SPACES TO WS-CMD
+               STRING "./api-drink " FUNCTION TRIM(TRANSACTION-LINE)
+                   INTO WS-CMD
+               CALL "SYSTEM" USING WS-CMD
+               IF RETURN-CODE NOT = 0
+                   DISPLAY "⚠️ api-drink 執行失敗 (RETURN-CODE="
+                           RETURN-CODE "): "
+                           FUNCTION TRIM(TRANSACTION-LINE)
+               END-IF
+           END-IF.
+
+       RUN-END-OF-DAY.
+      *> === 任務：交易都處理完了，叫 VIEW-ORDERS 把「今天」的 orders.txt 結算成 report.txt ===
+      *> WS-TODAY 是程式自己算出來的日期，不是外部輸入，串進指令字串是安全的。
+           MOVE SPACES TO WS-CMD.
+           STRING "./view-orders " WS-TODAY INTO WS-CMD.
+           CALL "SYSTEM" USING WS-CMD.
+           IF RETURN-CODE NOT = 0
+               DISPLAY "⚠️ view-orders 執行失敗 (RETURN-CODE="
+                       RETURN-CODE ")"
+           END-IF.
