@@ -1,8 +1,72 @@
 IDENTIFICATION DIVISION.
       PROGRAM-ID. API-DRINK.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> --- 會員資料檔：用電話查是不是老顧客 ---
+           SELECT CUSTOMER-FILE ASSIGN TO "customers.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CUST-STATUS.
+
+      *> --- 訂單檔：每賣一杯就補一筆進去，留給 VIEW-ORDERS 收尾用 ---
+           SELECT ORDER-FILE ASSIGN TO "orders.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ORDER-STATUS.
+
+      *> --- 價格歷史檔：飲料調價時，不洗掉舊價錢，而是多加一列生效日 ---
+           SELECT PRICE-HIST-FILE ASSIGN TO "pricehist.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-PH-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+       01  CUSTOMER-RECORD.
+           05  CR-PHONE    PIC X(15).
+      *> [欄位] 會員電話。
+           05  CR-NAME     PIC X(20).
+      *> [欄位] 會員姓名 (記第一次來店時留的名字)。
+           05  CR-VISITS   PIC 9(4).
+      *> [欄位] 累積消費次數。
+
+      *> [注意] 以下欄位長度必須跟 VIEW-ORDERS 裡的 ORDER-RECORD 逐位元組對齊，
+      *> 因為 VIEW-ORDERS 是照固定寬度去切這支檔案的。
+       FD  ORDER-FILE.
+       01  ORDER-RECORD.
+           05  R-NAME      PIC X(20).
+      *> [欄位] 姓名。
+           05  R-PHONE     PIC X(15).
+      *> [欄位] 電話。
+           05  R-ITEM      PIC X(10).
+      *> [欄位] 品項。
+           05  R-UNIT      PIC 9(3).
+      *> [欄位] 單價。
+           05  R-QTY       PIC 9(3).
+      *> [欄位] 數量。
+           05  R-PRICE     PIC 9(5).
+      *> [欄位] 總價。
+           05  R-DATE      PIC 9(8).
+      *> [欄位] 訂單日期：8 位數 YYYYMMDD，用系統日期戳記。
+
+      *> [注意] 以下欄位長度必須跟 VIEW-ORDERS 裡的 PRICE-HIST-RECORD 逐位元組對齊。
+       FD  PRICE-HIST-FILE.
+       01  PRICE-HIST-RECORD.
+           05  PH-ITEM     PIC X(10).
+      *> [欄位] 飲料名稱，對應 M-NAME / R-ITEM。
+           05  PH-EFFDATE  PIC 9(8).
+      *> [欄位] 這個價錢從哪一天開始生效 (YYYYMMDD)。
+           05  PH-PRICE    PIC 9(3).
+      *> [欄位] 從生效日起的單價。
+
        WORKING-STORAGE SECTION.
+       01  WS-CUST-STATUS  PIC X(2).
+      *> [狀態碼] CUSTOMER-FILE 開檔/讀檔的結果，"00"=成功，"35"=檔案不存在。
+       01  WS-ORDER-STATUS PIC X(2).
+      *> [狀態碼] ORDER-FILE 開檔的結果，"00"/"05"=成功 ("05"=檔案剛被建立)。
+       01  WS-PH-STATUS    PIC X(2).
+      *> [狀態碼] PRICE-HIST-FILE 開檔的結果，"00"=成功，"35"=還沒有價格歷史。
+
        01  CMD-LINE        PIC X(100).
        
       *> 用來接收參數的變數
@@ -17,34 +81,336 @@ IDENTIFICATION DIVISION.
        01  TOTAL           PIC 9(5).
        01  ITEM-NAME       PIC X(10).
 
+      *> --- 飲料菜單表 (用代號 D-ID 查名稱跟價格) ---
+      *> 以前只會判斷 "1" 跟其他，現在改成表格，加新飲料只要加一列
+       01  MENU-TABLE.
+           05  MENU-ENTRY OCCURS 5 TIMES INDEXED BY M-IDX.
+               10  M-ID        PIC X(1).
+      *> [欄位] 菜單代號，對應客人輸入的 D-ID。
+               10  M-NAME      PIC X(10).
+      *> [欄位] 飲料名稱。
+               10  M-PRICE     PIC 9(3).
+      *> [欄位] 單價 (預設價，真正收的價錢之後可能改用價格歷史表，見 PRICEHST)。
+       01  MENU-COUNT          PIC 9(2) VALUE 5.
+      *> [變數] 目前菜單上有幾種飲料。
+
+       01  MENU-FOUND-SW       PIC X(1) VALUE "N".
+           88  MENU-FOUND                 VALUE "Y".
+           88  MENU-NOT-FOUND             VALUE "N".
+      *> [開關] 有沒有在菜單表裡查到這個 D-ID。
+
+      *> --- 數量/金額防溢位檢查 ---
+       01  QTY-VALID-SW        PIC X(1) VALUE "Y".
+           88  QTY-VALID                  VALUE "Y".
+           88  QTY-INVALID                VALUE "N".
+      *> [開關] D-QTY-STR 轉成 D-QTY (PIC 9(3)) 有沒有溢位。
+       01  TOTAL-VALID-SW      PIC X(1) VALUE "Y".
+           88  TOTAL-VALID                VALUE "Y".
+           88  TOTAL-INVALID              VALUE "N".
+      *> [開關] PRICE * D-QTY 算出來的金額有沒有超過 TOTAL (PIC 9(5)) 能存的範圍。
+
+      *> --- 電話格式檢查 ---
+       01  PHONE-LEN           PIC 9(3) VALUE 0.
+      *> [變數] 電話去掉空白後的真實長度。
+       01  PHONE-VALID-SW      PIC X(1) VALUE "N".
+           88  PHONE-VALID                VALUE "Y".
+           88  PHONE-INVALID               VALUE "N".
+      *> [開關] 電話格式對不對 (必須是 10 位數字，而且 0 開頭)。
+
+      *> --- 會員資料表 (從 customers.txt 整批讀進記憶體查詢/更新) ---
+       01  CUSTOMER-TABLE.
+           05  CUST-ENTRY OCCURS 100 TIMES INDEXED BY C-IDX.
+               10  CUST-T-PHONE    PIC X(15).
+               10  CUST-T-NAME     PIC X(20).
+               10  CUST-T-VISITS   PIC 9(4).
+       01  CUSTOMER-COUNT      PIC 9(4) VALUE 0.
+      *> [變數] 目前表格裡有多少位會員。
+       01  CUST-TABLE-FULL-COUNT PIC 9(4) VALUE 0.
+      *> [變數] 會員表已滿、塞不進去的次數：表格只有 100 格，滿了以後新會員
+      *> 就不再登記，這裡記一筆，不要悄悄地在滿格時繼續寫到表格外面。
+
+      *> --- 會員資料溢出緩衝 (第 101~200 位老會員，原封不動存著等寫回檔案) ---
+      *> [注意] CUSTOMER-TABLE 只有 100 格可以查詢/更新，但 customers.txt
+      *> 本來就可能超過 100 筆；這些超額的舊會員資料不能直接丟掉 (SAVE-CUSTOMERS
+      *> 會整批重寫 customers.txt，沒存住的資料就永久消失了)，所以原封不動
+      *> 存進這個緩衝區，SAVE-CUSTOMERS 寫完表格內容後再把它們照樣寫回去。
+       01  CUST-OVERFLOW-TABLE.
+           05  CUST-OVERFLOW-LINE OCCURS 100 TIMES PIC X(39).
+       01  CUST-OVERFLOW-COUNT PIC 9(4) VALUE 0.
+      *> [變數] 緩衝區目前存了幾筆溢出的會員資料。
+
+       01  CUST-EOF            PIC X(1) VALUE "N".
+       01  CUST-FOUND-SW       PIC X(1) VALUE "N".
+           88  CUST-FOUND                 VALUE "Y".
+      *> [開關] 這支電話是不是老顧客。
+
+       01  WS-TODAY            PIC 9(8).
+      *> [變數] 今天的日期 (YYYYMMDD)，寫進 ORDER-FILE 的 R-DATE，也用來查當天生效價。
+
+      *> --- 價格歷史表 (從 pricehist.txt 整批讀進記憶體查詢) ---
+       01  PRICE-HIST-TABLE.
+           05  PH-ENTRY OCCURS 200 TIMES INDEXED BY H-IDX.
+               10  PH-T-ITEM       PIC X(10).
+               10  PH-T-EFFDATE    PIC 9(8).
+               10  PH-T-PRICE      PIC 9(3).
+       01  PRICE-HIST-COUNT    PIC 9(4) VALUE 0.
+      *> [變數] 目前價格歷史表裡有多少筆調價記錄。
+       01  PRICE-HIST-FULL-COUNT PIC 9(4) VALUE 0.
+      *> [變數] 價格歷史表已滿、塞不進去的次數：表格只有 200 格，
+      *> 累積年數一多就有可能裝不下，滿了就跳過這一筆，不要覆蓋到表格外面。
+       01  PRICEHIST-EOF       PIC X(1) VALUE "N".
+       01  PH-FOUND-SW         PIC X(1) VALUE "N".
+           88  PH-FOUND                   VALUE "Y".
+      *> [開關] 這個品項有沒有查到已經生效的歷史價格。
+       01  BEST-EFFDATE        PIC 9(8) VALUE 0.
+      *> [變數] 目前查到、離今天最近的那一筆生效日。
+
        PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+      *> === 主流程指揮官 ===
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY.
+           PERFORM INIT-MENU.
+           PERFORM LOAD-CUSTOMERS.
+           PERFORM LOAD-PRICE-HISTORY.
+           PERFORM GET-INPUT.
+           PERFORM VALIDATE-PHONE.
+
+           IF PHONE-INVALID
+               DISPLAY "⚠️ 電話格式錯誤: " D-PHONE "，訂單作廢"
+           ELSE
+               IF QTY-INVALID
+                   DISPLAY "⚠️ 訂購數量超出範圍: " D-QTY-STR "，訂單作廢"
+               ELSE
+                   PERFORM LOOKUP-MENU
+                   IF MENU-FOUND
+                       PERFORM LOOKUP-EFFECTIVE-PRICE
+                       COMPUTE TOTAL = PRICE * D-QTY
+                           ON SIZE ERROR
+                               SET TOTAL-INVALID TO TRUE
+                       END-COMPUTE
+                       IF TOTAL-INVALID
+                           DISPLAY "⚠️ 金額超出範圍: " ITEM-NAME " x" D-QTY
+                                   "，訂單作廢"
+                       ELSE
+                           PERFORM LOOKUP-CUSTOMER
+                           PERFORM PRINT-RECEIPT
+                           PERFORM SAVE-CUSTOMERS
+                           PERFORM WRITE-ORDER
+                       END-IF
+                   ELSE
+                       DISPLAY "⚠️ 查無此飲料代號: " D-ID "，訂單作廢"
+                   END-IF
+               END-IF
+           END-IF.
+
+           STOP RUN.
+
+       INIT-MENU.
+      *> === 任務：把菜單資料填進表格裡 ===
+      *> [注意] 以後要加新飲料，就在這裡多加一列，不用動判斷邏輯
+           MOVE "1"    TO M-ID(1).
+           MOVE "紅茶" TO M-NAME(1).
+           MOVE 30     TO M-PRICE(1).
+
+           MOVE "2"    TO M-ID(2).
+           MOVE "奶茶" TO M-NAME(2).
+           MOVE 50     TO M-PRICE(2).
+
+           MOVE "3"    TO M-ID(3).
+           MOVE "綠茶" TO M-NAME(3).
+           MOVE 30     TO M-PRICE(3).
+
+           MOVE "4"    TO M-ID(4).
+           MOVE "烏龍茶" TO M-NAME(4).
+           MOVE 35     TO M-PRICE(4).
+
+           MOVE "5"    TO M-ID(5).
+           MOVE "咖啡" TO M-NAME(5).
+           MOVE 45     TO M-PRICE(5).
+
+       GET-INPUT.
+      *> === 任務：抓取並切割指令參數 ===
       *> 1. 抓取指令參數
            ACCEPT CMD-LINE FROM COMMAND-LINE.
-           
+
       *> 2. 切割參數 (ID, 姓名, 電話, 數量)
            UNSTRING CMD-LINE DELIMITED BY SPACE
                INTO D-ID, D-NAME, D-PHONE, D-QTY-STR.
 
-      *> 3. 轉成數字
-           COMPUTE D-QTY = FUNCTION NUMVAL(D-QTY-STR).
+      *> 3. 轉成數字 (數量太大、塞不進 D-QTY PIC 9(3) 就標記作廢，不要靜悄悄截斷)
+           COMPUTE D-QTY = FUNCTION NUMVAL(D-QTY-STR)
+               ON SIZE ERROR
+                   SET QTY-INVALID TO TRUE
+           END-COMPUTE.
 
-      *> 4. 判斷邏輯
-           IF D-ID = "1"
-               MOVE 30 TO PRICE
-               MOVE "紅茶" TO ITEM-NAME
-           ELSE
-               MOVE 50 TO PRICE
-               MOVE "奶茶" TO ITEM-NAME
+       VALIDATE-PHONE.
+      *> === 任務：檢查電話格式對不對 ===
+      *> [規則] 去除空白後要剛好 10 位數字，而且要是 "0" 開頭 (台灣手機格式)
+           SET PHONE-INVALID TO TRUE.
+           COMPUTE PHONE-LEN = FUNCTION LENGTH(FUNCTION TRIM(D-PHONE)).
+           IF PHONE-LEN = 10 AND D-PHONE(1:1) = "0"
+               AND D-PHONE(1:10) IS NUMERIC
+               SET PHONE-VALID TO TRUE
            END-IF.
-           
-      *> 5. 計算總價
-           COMPUTE TOTAL = PRICE * D-QTY.
 
-      *> 6. 輸出結果 (Python 會抓這一段文字)
-           DISPLAY "收據: " 
-                   FUNCTION TRIM(D-NAME) " " 
+       LOAD-CUSTOMERS.
+      *> === 任務：把 customers.txt 整批讀進 CUSTOMER-TABLE ===
+           MOVE 0   TO CUSTOMER-COUNT.
+           MOVE "N" TO CUST-EOF.
+           OPEN INPUT CUSTOMER-FILE.
+           IF WS-CUST-STATUS = "00"
+               PERFORM UNTIL CUST-EOF = "Y"
+                   READ CUSTOMER-FILE
+                       AT END
+                           MOVE "Y" TO CUST-EOF
+                       NOT AT END
+                           IF CUSTOMER-COUNT < 100
+                               ADD 1 TO CUSTOMER-COUNT
+                               MOVE CR-PHONE  TO CUST-T-PHONE(CUSTOMER-COUNT)
+                               MOVE CR-NAME   TO CUST-T-NAME(CUSTOMER-COUNT)
+                               MOVE CR-VISITS TO CUST-T-VISITS(CUSTOMER-COUNT)
+                           ELSE
+                               IF CUST-OVERFLOW-COUNT < 100
+                                   ADD 1 TO CUST-OVERFLOW-COUNT
+                                   MOVE CUSTOMER-RECORD
+                                       TO CUST-OVERFLOW-LINE(CUST-OVERFLOW-COUNT)
+                               ELSE
+                                   ADD 1 TO CUST-TABLE-FULL-COUNT
+                                   DISPLAY "⚠️ 會員表已滿，略過: "
+                                           FUNCTION TRIM(CR-NAME)
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CUSTOMER-FILE
+           END-IF.
+      *> [注意] WS-CUST-STATUS = "35" 表示 customers.txt 還沒建立過，第一次開店，
+      *> 那就當作目前 0 個會員，不是錯誤。
+
+       LOOKUP-CUSTOMER.
+      *> === 任務：用電話查會員，老顧客累計次數，新客戶就登記進表格 ===
+           SET CUST-FOUND-SW TO "N".
+           PERFORM VARYING C-IDX FROM 1 BY 1 UNTIL C-IDX > CUSTOMER-COUNT
+               IF CUST-T-PHONE(C-IDX) = D-PHONE
+                   SET CUST-FOUND TO TRUE
+                   ADD 1 TO CUST-T-VISITS(C-IDX)
+                   DISPLAY "🎉 老顧客回訪 (第 " CUST-T-VISITS(C-IDX)
+                           " 次): " FUNCTION TRIM(D-NAME)
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+           IF NOT CUST-FOUND
+               IF CUSTOMER-COUNT < 100
+                   ADD 1 TO CUSTOMER-COUNT
+                   MOVE D-PHONE TO CUST-T-PHONE(CUSTOMER-COUNT)
+                   MOVE D-NAME  TO CUST-T-NAME(CUSTOMER-COUNT)
+                   MOVE 1       TO CUST-T-VISITS(CUSTOMER-COUNT)
+               ELSE
+                   ADD 1 TO CUST-TABLE-FULL-COUNT
+                   DISPLAY "⚠️ 會員表已滿，無法登記新會員: "
+                           FUNCTION TRIM(D-NAME)
+               END-IF
+           END-IF.
+
+       SAVE-CUSTOMERS.
+      *> === 任務：把更新後的 CUSTOMER-TABLE 整批寫回 customers.txt ===
+           OPEN OUTPUT CUSTOMER-FILE.
+           PERFORM VARYING C-IDX FROM 1 BY 1 UNTIL C-IDX > CUSTOMER-COUNT
+               MOVE CUST-T-PHONE(C-IDX)  TO CR-PHONE
+               MOVE CUST-T-NAME(C-IDX)   TO CR-NAME
+               MOVE CUST-T-VISITS(C-IDX) TO CR-VISITS
+               WRITE CUSTOMER-RECORD
+           END-PERFORM.
+      *> [注意] 表格裝不下的那些舊會員 (CUST-OVERFLOW-TABLE) 原封不動寫回去，
+      *> 不然整批重寫 customers.txt 時就會把它們永久洗掉。
+           PERFORM VARYING C-IDX FROM 1 BY 1 UNTIL C-IDX > CUST-OVERFLOW-COUNT
+               MOVE CUST-OVERFLOW-LINE(C-IDX) TO CUSTOMER-RECORD
+               WRITE CUSTOMER-RECORD
+           END-PERFORM.
+           CLOSE CUSTOMER-FILE.
+
+       LOOKUP-MENU.
+      *> === 任務：用 D-ID 查菜單表，抓出品名跟價錢 ===
+           SET MENU-NOT-FOUND TO TRUE.
+           PERFORM VARYING M-IDX FROM 1 BY 1 UNTIL M-IDX > MENU-COUNT
+               IF M-ID(M-IDX) = D-ID
+                   MOVE M-NAME(M-IDX)  TO ITEM-NAME
+                   MOVE M-PRICE(M-IDX) TO PRICE
+                   SET MENU-FOUND TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       PRINT-RECEIPT.
+      *> === 任務：輸出收據結果 (Python 會抓這一段文字) ===
+           DISPLAY "收據: "
+                   FUNCTION TRIM(D-NAME) " "
                    FUNCTION TRIM(D-PHONE) " 買了 "
                    FUNCTION TRIM(ITEM-NAME) " x" D-QTY "杯，"
                    "共 " TOTAL " 元".
-           
-           STOP RUN.
+
+       WRITE-ORDER.
+      *> === 任務：把這筆交易用 VIEW-ORDERS 看得懂的固定寬度格式補一行進 orders.txt ===
+           MOVE SPACES     TO ORDER-RECORD.
+           MOVE D-NAME     TO R-NAME.
+           MOVE D-PHONE    TO R-PHONE.
+           MOVE ITEM-NAME  TO R-ITEM.
+           MOVE PRICE      TO R-UNIT.
+           MOVE D-QTY      TO R-QTY.
+           MOVE TOTAL      TO R-PRICE.
+           MOVE WS-TODAY   TO R-DATE.
+
+           OPEN EXTEND ORDER-FILE.
+           IF WS-ORDER-STATUS = "35"
+      *> [注意] "35" 表示 orders.txt 還不存在，第一筆交易就用 OUTPUT 開檔建立它。
+               OPEN OUTPUT ORDER-FILE
+           END-IF.
+           WRITE ORDER-RECORD.
+           CLOSE ORDER-FILE.
+
+       LOAD-PRICE-HISTORY.
+      *> === 任務：把 pricehist.txt 整批讀進 PRICE-HIST-TABLE ===
+           MOVE 0   TO PRICE-HIST-COUNT.
+           MOVE "N" TO PRICEHIST-EOF.
+           OPEN INPUT PRICE-HIST-FILE.
+           IF WS-PH-STATUS = "00"
+               PERFORM UNTIL PRICEHIST-EOF = "Y"
+                   READ PRICE-HIST-FILE
+                       AT END
+                           MOVE "Y" TO PRICEHIST-EOF
+                       NOT AT END
+                           IF PRICE-HIST-COUNT < 200
+                               ADD 1 TO PRICE-HIST-COUNT
+                               MOVE PH-ITEM
+                                   TO PH-T-ITEM(PRICE-HIST-COUNT)
+                               MOVE PH-EFFDATE
+                                   TO PH-T-EFFDATE(PRICE-HIST-COUNT)
+                               MOVE PH-PRICE
+                                   TO PH-T-PRICE(PRICE-HIST-COUNT)
+                           ELSE
+                               ADD 1 TO PRICE-HIST-FULL-COUNT
+                               DISPLAY "⚠️ 價格歷史表已滿，略過: "
+                                       FUNCTION TRIM(PH-ITEM)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PRICE-HIST-FILE
+           END-IF.
+      *> [注意] WS-PH-STATUS = "35" 表示 pricehist.txt 還沒建立過，就當作沒有調價記錄，
+      *> 繼續用 MENU-TABLE 裡的預設價，不是錯誤。
+
+       LOOKUP-EFFECTIVE-PRICE.
+      *> === 任務：查 ITEM-NAME 在今天 (WS-TODAY) 生效的價錢，沒查到就沿用菜單預設價 ===
+           SET PH-FOUND-SW TO "N".
+           MOVE 0 TO BEST-EFFDATE.
+           PERFORM VARYING H-IDX FROM 1 BY 1 UNTIL H-IDX > PRICE-HIST-COUNT
+               IF PH-T-ITEM(H-IDX) = ITEM-NAME
+                   AND PH-T-EFFDATE(H-IDX) <= WS-TODAY
+                   AND PH-T-EFFDATE(H-IDX) >= BEST-EFFDATE
+                   MOVE PH-T-EFFDATE(H-IDX) TO BEST-EFFDATE
+                   MOVE PH-T-PRICE(H-IDX)   TO PRICE
+                   SET PH-FOUND TO TRUE
+               END-IF
+           END-PERFORM.
