@@ -31,6 +31,24 @@
            ORGANIZATION IS LINE SEQUENTIAL.*>一行一行產生
       *> [設定] 輸出 "report.txt"。這是給 Python 讀取的成績單。
 
+           SELECT EXCEPTION-FILE ASSIGN TO "exceptions.txt"
+           *>稽核沒過的訂單，明細通通寫到這支檔案，方便事後一筆一筆去查
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-EXC-STATUS.
+      *> [設定] 輸出 "exceptions.txt"。帳務異常的訂單明細，screen 關掉後還查得到。
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "checkpoint.txt"
+           *>記錄跑到第幾筆、目前累計到多少，程式半路掛掉重跑可以接著做
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CKPT-STATUS.
+      *> [設定] "checkpoint.txt"。大檔案跑一半掛掉，不用從頭重算。
+
+           SELECT PRICE-HIST-FILE ASSIGN TO "pricehist.txt"
+           *>飲料調價歷史，稽核當天實際生效價
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-PH-STATUS.
+      *> [設定] 讀取 "pricehist.txt"。
+
        DATA DIVISION.*>Week 1 練習手冊
        FILE SECTION.*>詳細描述檔案長什麼樣子 Week 3 講義 (第一版) 第 21 頁
        *>2026/1/30/00:04 
@@ -53,12 +71,48 @@
       *> [欄位] 數量：3 位數的純數字 (例如 002)。
            05  R-PRICE     PIC 9(5).
       *> [欄位] 總價：5 位數的純數字 (例如 00100)。
+           05  R-DATE      PIC 9(8).
+      *> [欄位] 訂單日期：8 位數 YYYYMMDD，用來區分「單日」跟「全部」報表。
 
        FD  REPORT-FILE.*>REPORT-FILE代號對應到真實的 report.txt
        01  REPORT-LINE     PIC X(50).*>用來定義報表中每一行要印什麼
       *> [設定] 報表檔每一行最多 50 個字。
 
-       WORKING-STORAGE SECTION.*>程式自己運算用的 
+       FD  EXCEPTION-FILE.*>EXCEPTION-FILE代號對應到真實的 exceptions.txt
+       01  EXCEPTION-LINE  PIC X(110).
+      *> [設定] 異常明細每一行最多 90 個字，要放姓名/電話/品項/單價/數量/金額。
+
+       FD  CHECKPOINT-FILE.*>CHECKPOINT-FILE代號對應到真實的 checkpoint.txt
+       01  CHECKPOINT-RECORD.
+           05  CK-TYPE     PIC X(1).
+      *> [欄位] "H"=進度總表 (header)，"I"=排行榜裡的一格飲料明細。
+           05  CK-DATE     PIC 9(8).
+      *> [欄位] 這筆進度是算哪個營業日的 (跟 WS-BUSINESS-DATE 對照)。
+           05  CK-DONE     PIC 9(8).
+      *> [欄位] 已經處理完、算進統計的訂單筆數。
+           05  CK-REV      PIC 9(8).
+      *> [欄位] 存檔當時的 TOTAL-REVENUE。
+           05  CK-ERR      PIC 9(4).
+      *> [欄位] 存檔當時的 ERROR-COUNT。
+           05  CK-FULL     PIC 9(4).
+      *> [欄位] 存檔當時的 POP-TABLE-FULL-COUNT。
+           05  CK-REVOF    PIC 9(4).
+      *> [欄位] 存檔當時的 REV-OVERFLOW-COUNT。
+           05  CK-NAME     PIC X(10).
+      *> [欄位] "I" 記錄專用：飲料名稱。
+           05  CK-QTY      PIC 9(4).
+      *> [欄位] "I" 記錄專用：累積銷量。
+
+       FD  PRICE-HIST-FILE.*>PRICE-HIST-FILE代號對應到真實的 pricehist.txt
+       01  PRICE-HIST-RECORD.
+           05  PH-ITEM     PIC X(10).
+      *> [欄位] 飲料名稱，對應 R-ITEM。
+           05  PH-EFFDATE  PIC 9(8).
+      *> [欄位] 這個價錢從哪一天開始生效 (YYYYMMDD)。
+           05  PH-PRICE    PIC 9(3).
+      *> [欄位] 從生效日起的單價。
+
+       WORKING-STORAGE SECTION.*>程式自己運算用的
        *>計算總金額的 TOTAL-PRICE、迴圈用的計數器 I、暫存計算結果的變數，通通都要定義在這裡
        *>它們只存在於程式執行期間，不會直接寫進檔案 Week 1 講義(二版) 第 14 頁
       *> --- 辦公桌：記憶體暫存區 ---
@@ -66,6 +120,48 @@
        01  WS-EOF          PIC A(1) VALUE 'N'.
       *> [開關] 用來判斷檔案讀完了沒 (N=還沒, Y=讀完了)。
 
+      *> --- 營業日篩選 (單日結帳 vs. 全部加總) ---
+       01  WS-BUSINESS-DATE    PIC 9(8) VALUE 0.
+      *> [參數] 從指令列抓進來的營業日 (YYYYMMDD)。0 表示沒有指定，跑「全部加總」舊模式。
+       01  WS-DATE-ARG         PIC X(8).
+      *> [暫存] 指令列傳進來的文字，再轉成數字存進 WS-BUSINESS-DATE。
+
+      *> --- 檢查點 (restart)：大檔案跑到一半掛掉，重跑能接著做 ---
+       01  WS-CKPT-STATUS      PIC X(2).
+      *> [狀態碼] CHECKPOINT-FILE 開檔結果，"00"=有舊進度，其他=沒有。
+       01  WS-EXC-STATUS       PIC X(2).
+      *> [狀態碼] EXCEPTION-FILE 開檔結果，"35"=exceptions.txt 還沒建立過。
+       01  WS-RECORDS-READ     PIC 9(8) VALUE 0.
+      *> [計數器] 這次執行，目前讀到 ORDER-FILE 第幾筆。
+       01  CK-DONE-RESTORED    PIC 9(8) VALUE 0.
+      *> [變數] 從 checkpoint.txt 讀回來、上次已經處理完的筆數。
+
+      *> --- 價格歷史表 (從 pricehist.txt 整批讀進記憶體查詢) ---
+       01  WS-PH-STATUS        PIC X(2).
+      *> [狀態碼] PRICE-HIST-FILE 開檔結果，"00"=有歷史價，"35"=還沒建立。
+       01  PRICE-HIST-TABLE.
+           05  PH-ENTRY OCCURS 200 TIMES INDEXED BY H-IDX.
+               10  PH-T-ITEM      PIC X(10).
+               10  PH-T-EFFDATE   PIC 9(8).
+               10  PH-T-PRICE     PIC 9(3).
+       01  PRICE-HIST-COUNT    PIC 9(4) VALUE 0.
+      *> [變數] 目前價格歷史表裡有多少筆調價記錄。
+       01  PRICE-HIST-FULL-COUNT PIC 9(4) VALUE 0.
+      *> [變數] 價格歷史表已滿、塞不進去的次數：表格只有 200 格，
+      *> 累積年數一多就有可能裝不下，滿了就跳過，不要覆蓋到表格外面。
+       01  PRICEHIST-EOF       PIC X(1) VALUE "N".
+       01  PH-FOUND-SW         PIC X(1) VALUE "N".
+           88  PH-FOUND                   VALUE "Y".
+      *> [開關] 這筆訂單有沒有查到當天生效的歷史價格。
+       01  BEST-EFFDATE        PIC 9(8) VALUE 0.
+      *> [變數] 目前查到、離訂單日最近的那一筆生效日。
+       01  EFFECTIVE-PRICE     PIC 9(3) VALUE 0.
+      *> [變數] 查到的當天生效單價，沒查到 (PH-NOT-FOUND) 就是 0。
+       01  EXC-REASON          PIC X(4) VALUE SPACES.
+      *> [變數] 這筆訂單是哪一種稽核沒過："CALC"=自算總價對不上，
+      *> "HIST"=單價跟調價歷史不符，"BOTH"=兩種都中，寫進 exceptions.txt
+      *> 讓人一眼看出該去查哪一條，不用自己重算才知道是哪裡出錯。
+
       *> --- 統計用的變數 (計算機) ---
        01  TOTAL-REVENUE   PIC 9(8) VALUE 0.
       *> [變數] 總營收：最多存 8 位數，預設是 0。
@@ -73,22 +169,42 @@
       *> [變數] 驗算暫存：用來算「單價 x 數量」是否正確。
        01  ERROR-COUNT     PIC 9(4) VALUE 0.
       *> [變數] 錯誤計數器：抓到幾筆帳務不符。
+       01  REV-OVERFLOW-COUNT PIC 9(4) VALUE 0.
+      *> [變數] 營收溢位計數器：TOTAL-REVENUE (PIC 9(8)) 裝不下某一筆
+      *> R-PRICE 而被迫跳過加總的次數，>0 表示 REVENUE= 比實際少。
 
       *> --- 陣列 (Table)：用來統計排行榜 ---
        01  POPULAR-STATS.
-           05  ITEM-ENTRY OCCURS 20 TIMES INDEXED BY I.
-      *> [陣列] 準備 20 個格子來存飲料。
+           05  ITEM-ENTRY OCCURS 50 TIMES INDEXED BY I.
+      *> [陣列] 準備 50 個格子來存飲料，菜單會一直長大，20格太少會裝不下。
       *> [索引] 我們用代號 'I' 來代表第幾格。
                10 T-NAME   PIC X(10) VALUE SPACES.
       *> [陣列內容] 飲料名稱。
                10 T-QTY    PIC 9(4) VALUE 0.
       *> [陣列內容] 累積銷量。
 
-      *> --- 排行榜計算用 ---
-       01  MAX-QTY         PIC 9(4) VALUE 0.
-      *> [變數] 目前找到的最大數量。
-       01  MAX-NAME        PIC X(10) VALUE SPACES.
-      *> [變數] 目前的人氣王名稱。
+       01  POP-TABLE-FULL-COUNT PIC 9(4) VALUE 0.
+      *> [變數] 陣列滿了塞不進去的次數：品項表已經被 50 種不同飲料塞滿，
+      *> 第 51 種新飲料出現時記這一筆，表示排行榜統計不完整。
+
+      *> --- 排行榜計算用 (前五名，不是只留冠軍) ---
+       01  TOP5-TABLE.
+           05  TOP5-ENTRY OCCURS 5 TIMES INDEXED BY J.
+               10  TOP5-NAME   PIC X(10) VALUE SPACES.
+      *> [陣列內容] 第 J 名的飲料名稱，空白表示還排不到這一名。
+               10  TOP5-QTY    PIC 9(4) VALUE 0.
+      *> [陣列內容] 第 J 名賣出的杯數。
+
+       01  PICKED-FLAGS.
+           05  PICKED-FLAG OCCURS 50 TIMES PIC X(1) VALUE "N".
+      *> [陣列] 對應 POPULAR-STATS 每一格，記錄這一格有沒有被選進前五名過。
+
+       01  RANK-MAX-QTY    PIC 9(4) VALUE 0.
+      *> [變數] 找第 J 名時，目前看到的最大杯數。
+       01  RANK-MAX-IDX    PIC 9(2) VALUE 0.
+      *> [變數] 找第 J 名時，目前最大杯數是哪一格 (0 表示還沒找到)。
+       01  RANK-DISPLAY    PIC 9(1) VALUE 0.
+      *> [變數] J 是索引 (USAGE INDEX)，要印出名次數字得先搬到這個普通數字欄位。
 
        PROCEDURE DIVISION.*>過程部
        *>2026/1/30/20:36
@@ -97,70 +213,237 @@
        MAIN-PROCEDURE.
        *>程式的 「主控制台」
       *> === 主流程指揮官 ===
+
+      *> [參數] 指令列可以傳一個 YYYYMMDD，指定只結算這一天。不傳就是全部加總。
+           ACCEPT WS-DATE-ARG FROM COMMAND-LINE.
+           IF WS-DATE-ARG IS NUMERIC AND WS-DATE-ARG NOT = SPACES
+               MOVE WS-DATE-ARG TO WS-BUSINESS-DATE
+           END-IF.
+
+      *> [續跑] 讀上次留下的 checkpoint.txt，看看這個營業日跑到第幾筆了
+           PERFORM LOAD-CHECKPOINT.
+
+      *> [調價] 讀調價歷史表，稽核用
+           PERFORM LOAD-PRICE-HISTORY.
+
            OPEN INPUT ORDER-FILE.
       *> [動作] 打開訂單檔 (讀取)。
            OPEN OUTPUT REPORT-FILE.
       *> [動作] 打開報表檔 (寫入)。
 
+      *> [續跑] 接著上次進度做的話，用 EXTEND 接著寫，不要把之前已經
+      *> 存檔的異常明細蓋掉；第一次跑 (沒有舊進度) 才用 OUTPUT 開新檔。
+           IF CK-DONE-RESTORED > 0
+               OPEN EXTEND EXCEPTION-FILE
+               IF WS-EXC-STATUS = "35"
+                   OPEN OUTPUT EXCEPTION-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT EXCEPTION-FILE
+           END-IF.
+      *> [動作] 打開異常明細檔 (寫入)。
+
       *> [迴圈] 一直讀，直到檔案結束 (WS-EOF = 'Y')
            PERFORM UNTIL WS-EOF = 'Y'
                READ ORDER-FILE
-                   AT END 
+                   AT END
                        MOVE 'Y' TO WS-EOF
       *> [判斷] 讀到底了，切換開關，準備下班。
                    NOT AT END
-                       PERFORM PROCESS-RECORD
-      *> [判斷] 還沒讀完，去執行「處理單筆訂單」的任務。
+                       ADD 1 TO WS-RECORDS-READ
+                       IF WS-RECORDS-READ > CK-DONE-RESTORED
+                           PERFORM PROCESS-RECORD
+                           PERFORM SAVE-CHECKPOINT
+      *> [判斷] 已經做過的筆數，重跑時直接跳過，不會重算營收。
+                       END-IF
                END-READ
            END-PERFORM.
 
       *> [結算] 讀完所有資料後，開始做總結
-           PERFORM FIND-POPULAR-DRINK.
-           *>用迴圈從第 1 格檢查到第 20 格，比對哪一種飲料賣出的杯數(T-QTY)最多
+           PERFORM RANK-POPULAR-DRINKS.
+           *>排出賣最好的前五名飲料 (不只留冠軍)
            PERFORM WRITE-REPORT.
            *>將文字一行一行寫入到硬碟上的 report.txt 檔案中，這樣 Python (app.py) 才讀得到結果
+           PERFORM CLEAR-CHECKPOINT.
+           *>這個營業日已經正常跑完，把進度檔清空，下次是新的一天
 
            CLOSE ORDER-FILE.*>剛剛讀取的 Python 訂單資料
            CLOSE REPORT-FILE.*>剛剛寫好的成績單
+           CLOSE EXCEPTION-FILE.*>剛剛寫好的異常明細
       *> [動作] 關閉檔案 (存檔)。
            STOP RUN.
 
+       LOAD-CHECKPOINT.
+      *> === 任務：讀回上次存檔的進度，讓程式從半路接著做 ===
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CK-DATE = WS-BUSINESS-DATE
+                           MOVE CK-DONE TO CK-DONE-RESTORED
+                           MOVE CK-REV  TO TOTAL-REVENUE
+                           MOVE CK-ERR  TO ERROR-COUNT
+                           MOVE CK-FULL TO POP-TABLE-FULL-COUNT
+                           MOVE CK-REVOF TO REV-OVERFLOW-COUNT
+                           PERFORM LOAD-CHECKPOINT-ITEMS
+      *> [判斷] 跟這次要跑的營業日一樣，才能接著算，不然當作新的一天從頭開始。
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+      *> [注意] WS-CKPT-STATUS = "35" 表示 checkpoint.txt 不存在，從第一筆開始跑。
+
+       LOAD-CHECKPOINT-ITEMS.
+      *> === 任務：把 checkpoint.txt 裡存的排行榜明細 (I 記錄) 讀回陣列 ===
+           MOVE 1 TO I.
+           PERFORM UNTIL I > 50
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE 51 TO I
+                   NOT AT END
+                       MOVE CK-NAME TO T-NAME(I)
+                       MOVE CK-QTY  TO T-QTY(I)
+                       ADD 1 TO I
+               END-READ
+           END-PERFORM.
+
+       SAVE-CHECKPOINT.
+      *> === 任務：把目前累計到的進度，整批重寫進 checkpoint.txt ===
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE SPACES TO CHECKPOINT-RECORD.
+           MOVE "H"            TO CK-TYPE
+           MOVE WS-BUSINESS-DATE TO CK-DATE
+           MOVE WS-RECORDS-READ  TO CK-DONE
+           MOVE TOTAL-REVENUE    TO CK-REV
+           MOVE ERROR-COUNT      TO CK-ERR
+           MOVE POP-TABLE-FULL-COUNT TO CK-FULL
+           MOVE REV-OVERFLOW-COUNT   TO CK-REVOF.
+           WRITE CHECKPOINT-RECORD.
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 50
+               IF T-NAME(I) NOT = SPACES
+                   MOVE SPACES TO CHECKPOINT-RECORD
+                   MOVE "I"       TO CK-TYPE
+                   MOVE T-NAME(I) TO CK-NAME
+                   MOVE T-QTY(I)  TO CK-QTY
+                   WRITE CHECKPOINT-RECORD
+               END-IF
+           END-PERFORM.
+           CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT.
+      *> === 任務：這個營業日正常跑完了，把進度檔清空 ===
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+       LOAD-PRICE-HISTORY.
+      *> === 任務：讀 pricehist.txt 整批進表 ===
+           MOVE 0   TO PRICE-HIST-COUNT.
+           MOVE "N" TO PRICEHIST-EOF.
+           OPEN INPUT PRICE-HIST-FILE.
+           IF WS-PH-STATUS = "00"
+               PERFORM UNTIL PRICEHIST-EOF = "Y"
+                   READ PRICE-HIST-FILE
+                       AT END
+                           MOVE "Y" TO PRICEHIST-EOF
+                       NOT AT END
+                           IF PRICE-HIST-COUNT < 200
+                               ADD 1 TO PRICE-HIST-COUNT
+                               MOVE PH-ITEM
+                                   TO PH-T-ITEM(PRICE-HIST-COUNT)
+                               MOVE PH-EFFDATE
+                                   TO PH-T-EFFDATE(PRICE-HIST-COUNT)
+                               MOVE PH-PRICE
+                                   TO PH-T-PRICE(PRICE-HIST-COUNT)
+                           ELSE
+                               PERFORM WARN-PRICE-HIST-FULL
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PRICE-HIST-FILE
+           END-IF.
+      *> [注意] "35"=pricehist.txt 不存在，沒有歷史價，
+      *> 這一道稽核跳過，只靠 R-UNIT*R-QTY 自我驗算。
+
+       WARN-PRICE-HIST-FULL.
+      *> === 任務：價格歷史表已滿，這一筆調價記錄裝不下，記一筆警告 ===
+           ADD 1 TO PRICE-HIST-FULL-COUNT.
+           DISPLAY "⚠️ 價格歷史表已滿，略過: " PH-ITEM.
+
+       LOOKUP-EFFECTIVE-PRICE.
+      *> === 任務：查 R-ITEM 在訂單當天的生效價 ===
+           SET PH-FOUND-SW TO "N".
+           MOVE 0 TO BEST-EFFDATE.
+           MOVE 0 TO EFFECTIVE-PRICE.
+           PERFORM VARYING H-IDX FROM 1 BY 1
+                   UNTIL H-IDX > PRICE-HIST-COUNT
+               IF PH-T-ITEM(H-IDX) = R-ITEM
+                   AND PH-T-EFFDATE(H-IDX) <= R-DATE
+                   AND PH-T-EFFDATE(H-IDX) >= BEST-EFFDATE
+                   MOVE PH-T-EFFDATE(H-IDX) TO BEST-EFFDATE
+                   MOVE PH-T-PRICE(H-IDX)   TO EFFECTIVE-PRICE
+                   SET PH-FOUND TO TRUE
+               END-IF
+           END-PERFORM.
+
        PROCESS-RECORD.
       *> === 任務：處理每一筆訂單 ===
 
-      *> [任務A] 累加今日營收
-           ADD R-PRICE TO TOTAL-REVENUE.
+      *> [篩選] 如果有指定營業日，日期對不上的訂單就整筆跳過，不計入統計
+           IF WS-BUSINESS-DATE = 0 OR R-DATE = WS-BUSINESS-DATE
+      *> [任務A] 累加今日營收 (超過 TOTAL-REVENUE PIC 9(8) 上限就示警，不要默默截斷)
+           ADD R-PRICE TO TOTAL-REVENUE
+               ON SIZE ERROR
+                   ADD 1 TO REV-OVERFLOW-COUNT
+                   DISPLAY "⚠ 營收溢位: " R-NAME
+           END-ADD
            *>R-PRICE (Python 算好的總價)
            *>TOTAL-REVENUE (今日總營收)
 
-      *> [任務B] COBOL 稽核驗算 
-           COMPUTE CALC-TOTAL = R-UNIT * R-QTY.
-           IF CALC-TOTAL NOT = R-PRICE THEN
+      *> [任務B] COBOL 稽核驗算 (自我一致，再比對調價歷史上當天應收的價錢)
+           PERFORM LOOKUP-EFFECTIVE-PRICE
+           COMPUTE CALC-TOTAL = R-UNIT * R-QTY
+           IF CALC-TOTAL NOT = R-PRICE
+               OR (PH-FOUND AND R-UNIT NOT = EFFECTIVE-PRICE) THEN
                ADD 1 TO ERROR-COUNT
                DISPLAY "⚠️ 發現帳務異常: " R-NAME
+               IF CALC-TOTAL NOT = R-PRICE
+                   AND PH-FOUND AND R-UNIT NOT = EFFECTIVE-PRICE
+                   MOVE "BOTH" TO EXC-REASON
+               ELSE
+                   IF CALC-TOTAL NOT = R-PRICE
+                       MOVE "CALC" TO EXC-REASON
+                   ELSE
+                       MOVE "HIST" TO EXC-REASON
+                   END-IF
+               END-IF
+               PERFORM WRITE-EXCEPTION
            *>CALC-TOTAL (COBOL 驗算的總價)
            *>R-UNIT (單價)
            *>R-QTY (數量)
            *>R-PRICE (Python 算好的總價)
-           *>ERROR-COUNT (異常-計數器)    
-      *> [警告] 如果算出來不一樣，計一次過，並在螢幕警告！
-           END-IF.
+           *>EFFECTIVE-PRICE (調價歷史上訂單當天應收的單價)
+           *>ERROR-COUNT (異常-計數器)
+      *> [警告] 自我不一致，或跟當天應收的價錢不符，都算一次過、存明細、警告！
+           END-IF
            *>2026/1/30/21:05
 
       *> [任務C] 統計銷量 (陣列查找)
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 20
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 50
                *> 情況 1: 找到同名的飲料 (舊面孔)
                IF T-NAME(I) = R-ITEM THEN
                    ADD R-QTY TO T-QTY(I)
            *>T-NAME(I) (統計表上的品名)
            *>R-ITEM (訂單品項)
            *>R-QTY (訂單數量)
-           *>T-QTY(I) (統計表上的總杯數)        
+           *>T-QTY(I) (統計表上的總杯數)
       *> [動作] 加數量。
                    EXIT PERFORM
       *> [動作] 做完了，跳出迴圈。
                END-IF
-               
+
                *> 情況 2: 遇到空格 (新飲料)
                IF T-NAME(I) = SPACES THEN
                    MOVE R-ITEM TO T-NAME(I)
@@ -169,23 +452,54 @@
       *> [動作] 登記數量。
                    EXIT PERFORM
                END-IF
-           END-PERFORM.
+           END-PERFORM
+
+      *> [警告] 掃過 50 格都沒能登記或加總，表示表格滿了，這筆銷量沒被算進排行榜
+           IF I > 50
+               ADD 1 TO POP-TABLE-FULL-COUNT
+               DISPLAY "⚠️ 排行榜表格已滿，忽略: " R-ITEM
+           END-IF
 
       *> [任務D] 在螢幕上印出處理進度
-           DISPLAY "訂單處理: " FUNCTION TRIM(R-ITEM) " $" R-PRICE.
+           DISPLAY "訂單處理: " FUNCTION TRIM(R-ITEM) " $" R-PRICE
        *>FUNCTION呼叫 「內建函數」後面接的 TRIM 是一個功能
        *>TRIM(R-ITEM)(去除空白)
        *>" $"為了美觀，純文字字串
        *>R-PRICE從 orders.txt 讀進來的 「訂單金額」
-       FIND-POPULAR-DRINK.
-      *> === 任務：找出人氣王 ===
-      *> [邏輯] 從第1格掃描到第20格，誰大就選誰
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 20
-               IF T-QTY(I) > MAX-QTY THEN
-                   MOVE T-QTY(I) TO MAX-QTY
-                   *>把新的最高票數記錄下來
-                   MOVE T-NAME(I) TO MAX-NAME
-                   *>把新的冠軍飲料名字記下來
+           END-IF.
+
+       WRITE-EXCEPTION.
+      *> === 任務：把稽核沒過的這一筆訂單寫進 exceptions.txt ===
+           MOVE SPACES TO EXCEPTION-LINE.
+           STRING FUNCTION TRIM(R-NAME)  " "
+                  FUNCTION TRIM(R-PHONE) " "
+                  FUNCTION TRIM(R-ITEM)  " UNIT="   R-UNIT
+                  " QTY=" R-QTY " PRICE=" R-PRICE
+                  " CALC=" CALC-TOTAL
+                  " EXP=" EFFECTIVE-PRICE
+                  " RSN=" EXC-REASON
+                  INTO EXCEPTION-LINE.
+           WRITE EXCEPTION-LINE.
+
+       RANK-POPULAR-DRINKS.
+      *> === 任務：排出銷量前五名 (不是只留單一個冠軍) ===
+      *> [邏輯] 排 5 次名；每一次都從頭掃 50 格，挑還沒被選走、杯數最大的那一格
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > 5
+               MOVE 0 TO RANK-MAX-QTY
+               MOVE 0 TO RANK-MAX-IDX
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > 50
+                   IF PICKED-FLAG(I) = "N" AND T-QTY(I) > RANK-MAX-QTY
+                       MOVE T-QTY(I) TO RANK-MAX-QTY
+                       *>記下目前看過最大的杯數
+                       MOVE I TO RANK-MAX-IDX
+                       *>記下是哪一格
+                   END-IF
+               END-PERFORM
+               IF RANK-MAX-IDX > 0
+                   MOVE T-NAME(RANK-MAX-IDX) TO TOP5-NAME(J)
+                   MOVE T-QTY(RANK-MAX-IDX)  TO TOP5-QTY(J)
+                   MOVE "Y" TO PICKED-FLAG(RANK-MAX-IDX)
+      *> [動作] 這一格已經排進榜了，下一輪不能再選它。
                END-IF
            END-PERFORM.
 
@@ -195,18 +509,45 @@
            *>清空 REPORT-LINE
            *>STRING把後面列出的好幾樣東西，「無縫」 地黏在一起
            *>INTO(放入/存入)
-           *>WRITE把內容，真正「寫」進硬碟的檔案（report.txt）裡，並且自動換行 
+           *>WRITE把內容，真正「寫」進硬碟的檔案（report.txt）裡，並且自動換行
            *>Week 3 講義 (第一版) 第 28 頁
            *>FUNCTION呼叫「內建工具」
+      *> [寫入] 結算範圍 (DATE=... , 0 表示全部日期加總)
+           STRING "DATE=" WS-BUSINESS-DATE INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
       *> [寫入] 總營收 (REVENUE=...)
+           MOVE SPACES TO REPORT-LINE.
            STRING "REVENUE=" TOTAL-REVENUE INTO REPORT-LINE.
            WRITE REPORT-LINE.
            
-      *> [寫入] 人氣王 (POPULAR=...)
+      *> [寫入] 人氣排行榜前五名 (POPULAR-1=...到POPULAR-5=...)，賣完就沒第6名了
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > 5
+               IF TOP5-NAME(J) NOT = SPACES
+                   MOVE SPACES TO REPORT-LINE
+                   SET RANK-DISPLAY TO J
+                   STRING "POPULAR-" RANK-DISPLAY "="
+                          FUNCTION TRIM(TOP5-NAME(J))
+                          ":" TOP5-QTY(J) INTO REPORT-LINE
+                   WRITE REPORT-LINE
+               END-IF
+           END-PERFORM.
+
+      *> [寫入] 排行榜表格滿了幾次 (POPFULL=...)，>0 表示排行榜統計不完整
            MOVE SPACES TO REPORT-LINE.
-           STRING "POPULAR=" FUNCTION TRIM(MAX-NAME) INTO REPORT-LINE.
+           STRING "POPFULL=" POP-TABLE-FULL-COUNT INTO REPORT-LINE.
            WRITE REPORT-LINE.
-           
+
+      *> [寫入] 價格歷史表滿了幾次 (PHFULL=...)，>0 表示有調價記錄沒查到
+           MOVE SPACES TO REPORT-LINE.
+           STRING "PHFULL=" PRICE-HIST-FULL-COUNT INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+      *> [寫入] 營收溢位幾次 (REVOVERFLOW=...)，>0 表示 REVENUE= 比實際少
+           MOVE SPACES TO REPORT-LINE.
+           STRING "REVOVERFLOW=" REV-OVERFLOW-COUNT INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
       *> [寫入] 稽核狀態 (AUDIT=...)
            MOVE SPACES TO REPORT-LINE.
            IF ERROR-COUNT = 0 THEN
